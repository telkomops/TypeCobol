@@ -10,19 +10,33 @@
        01 Vector TYPEDEF strict.
            05 x PIC 9.
            05 y PIC 9.
-               88 toto value 1.
            05 z PIC 9.
-       
+
        01 Point TYPEDEF strict.
            02 Location TYPE Vector.
            02 Movment.
              04 Speed        TYPE Vector.
              04 Acceleration TYPE Vector.
+           02 Status-Code PIC X(02).
+               88 Active            value "AC".
+               88 Out-Of-Service     value "OS".
+               88 Pending-Survey     value "PS".
+               88 Relocated          value "RL".
        
        01 MySegment.
            05 p TYPE POINT.
            05 q TYPE POINT.
-       
+
+       01 WS-Distance-P-Q       PIC 9(04)V9(04).
+       01 WS-Speed-Magnitude-P  PIC 9(04)V9(04).
+       01 WS-Speed-Magnitude-Q  PIC 9(04)V9(04).
+
+       01 MyRoute.
+           05 Route-Point-Count PIC 9(02) VALUE ZERO.
+           05 Route-Point TYPE Point OCCURS 20 TIMES.
+
+       01 WS-Route-Idx          PIC 9(02).
+
        PROCEDURE DIVISION.
        
            MOVE a TO b
@@ -32,7 +46,7 @@
            MOVE   p :: Location :: y     TO   z OF   Location   IN p
            MOVE   1   TO x OF Location OF p
            MOVE 1 TO p :: Location ::    y z OF Location IN p
-           set MySegment::p::Location::y::Toto to true
+           set MySegment::p::Status-Code::Active to true
            MOVE p :: Location :: y TO p :: location :: y
            move p::location::y to p::location::y
 
@@ -48,6 +62,28 @@
               when other
                   compute MySegment::p::Location::y = 9
            end-evaluate
+
+           compute WS-Distance-P-Q = function sqrt(
+                   (p::Location::x - q::Location::x) ** 2 +
+                   (p::Location::y - q::Location::y) ** 2 +
+                   (p::Location::z - q::Location::z) ** 2)
+
+           compute WS-Speed-Magnitude-P = function sqrt(
+                   p::Movment::Speed::x ** 2 +
+                   p::Movment::Speed::y ** 2 +
+                   p::Movment::Speed::z ** 2)
+
+           compute WS-Speed-Magnitude-Q = function sqrt(
+                   q::Movment::Speed::x ** 2 +
+                   q::Movment::Speed::y ** 2 +
+                   q::Movment::Speed::z ** 2)
+
+           perform varying WS-Route-Idx from 1 by 1
+                   until WS-Route-Idx > Route-Point-Count
+               if Route-Point(WS-Route-Idx)::Status-Code::Active
+                   continue
+               end-if
+           end-perform
            .
-       
+
        END PROGRAM Test-Name-Qualification.
\ No newline at end of file
