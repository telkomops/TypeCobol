@@ -1,14 +1,14 @@
-﻿       IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.   Test-UNSAFE.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 SmallGroup TYPEDEF strict.
          05 x PIC 9(04).
          05 y PIC 9(04).
        01 ToughGroup TYPEDEF strict.
-         05 x PIC 9(04).
-         05 y PIC 9(04).
+         05 x PIC 9(06).
+         05 y PIC 9(06).
        01 Small TYPEDEF strict  PIC 9(04).
 
        01 identifier-1 TYPE ToughGroup.
@@ -18,37 +18,197 @@
        01 myunsafeid PIC 9(04).
        01 myunsafeTxt PIC X(14).
 
+       01 WS-UNSAFE-PROGRAM-NAME PIC X(30) VALUE "Test-UNSAFE".
+      * WS-UNSAFE-SOURCE-TAG identifies the call site by the name of
+      * the paragraph that owns it, not by its line number - a line
+      * literal would silently go stale the next time a line is
+      * inserted or removed anywhere above it in this file, while the
+      * paragraph name only changes when someone deliberately renames
+      * the paragraph itself. Sized to PIC X(30) because that's also
+      * COBOL's own ceiling on a user-defined word, so no legal
+      * paragraph name can ever be wide enough to truncate here.
+       01 WS-UNSAFE-SOURCE-TAG   PIC X(30).
+
        PROCEDURE DIVISION.
-      * OK: receiver is strongly-typed, with UNSAFE sender can be of 
+
+       0000-MAINLINE.
+           PERFORM 1000-CORR-SMALLGRP-TOUGHGRP
+           PERFORM 1010-SMALLGROUP-TO-TOUGHGROUP
+           PERFORM 1020-SMALL-TO-TOUGHGROUP
+           PERFORM 1030-UNTYPED-TO-TOUGHGROUP
+           PERFORM 1040-LITERAL-TO-TOUGHGROUP
+           PERFORM 1050-CORR-TOUGHGRP-SMALLGRP
+           PERFORM 1060-TOUGHGROUP-TO-SMALLGROUP
+           PERFORM 1070-UNTYPED-TO-SMALL
+           PERFORM 1080-LITERAL-TO-SMALL
+           PERFORM 1090-SMALL-TO-UNTYPED
+           PERFORM 1100-LITERAL-TO-UNTYPED
+           PERFORM 1110-MYUNSAFEID-TO-UNTYPED
+           PERFORM 1120-UNTYPED-TO-MYUNSAFEID
+           PERFORM 1130-MIXEDCASE-UNSAFEID-A
+           PERFORM 1140-MIXEDCASE-UNSAFEID-B
+           PERFORM 1150-LITERAL-TEXT-PLAIN
+           PERFORM 1160-LIT-TEXT-LEAD-TRAIL-SP
+           PERFORM 1170-LIT-TEXT-DQUOTE-SPACED
+           PERFORM 1180-LIT-TEXT-EMBED-QUOTES
+           PERFORM 1190-LIT-TEXT-EMBED-QUOTE-WD
+           PERFORM 1200-LONGLINE-UNSAFEID-UNTYP
+           GOBACK.
+
+      * OK: receiver is strongly-typed, with UNSAFE sender can be of
       * a different TYPE
+       1000-CORR-SMALLGRP-TOUGHGRP.
            MOVE UNSAFE CORRESPONDING identifier-2 TO identifier-1
+           MOVE "1000-CORR-SMALLGRP-TOUGHGRP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1010-SMALLGROUP-TO-TOUGHGROUP.
            MOVE UNSAFE identifier-2 TO identifier-1
+           MOVE "1010-SMALLGROUP-TO-TOUGHGROUP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1020-SMALL-TO-TOUGHGROUP.
            MOVE unsafe identifier-3 TO identifier-1
-      * OK: receiver is strongly-typed, 
+           MOVE "1020-SMALL-TO-TOUGHGROUP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+      * OK: receiver is strongly-typed,
       * with UNSAFE sender can have no TYPE
+       1030-UNTYPED-TO-TOUGHGROUP.
            MOVE UNSAFE identifier-4 TO identifier-1
+           MOVE "1030-UNTYPED-TO-TOUGHGROUP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1040-LITERAL-TO-TOUGHGROUP.
            MOVE UNSAFE '1337'       TO identifier-1
+           MOVE "1040-LITERAL-TO-TOUGHGROUP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
       * WARN: receiver is weakly-typed, UNSAFE is useless
+       1050-CORR-TOUGHGRP-SMALLGRP.
            MOVE UNSAFE CORRESPONDING identifier-1 TO identifier-2
+           MOVE "1050-CORR-TOUGHGRP-SMALLGRP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1060-TOUGHGROUP-TO-SMALLGROUP.
            MOVE unsafe identifier-1 TO identifier-2
+           MOVE "1060-TOUGHGROUP-TO-SMALLGROUP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1070-UNTYPED-TO-SMALL.
            MOVE UNSAFE identifier-4 TO identifier-3
+           MOVE "1070-UNTYPED-TO-SMALL"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1080-LITERAL-TO-SMALL.
            MOVE UNSAFE '1337'       TO identifier-3
+           MOVE "1080-LITERAL-TO-SMALL"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1090-SMALL-TO-UNTYPED.
            MOVE UNSAFE identifier-3 TO identifier-4
+           MOVE "1090-SMALL-TO-UNTYPED"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1100-LITERAL-TO-UNTYPED.
            MOVE UNSAFE '1337'       TO identifier-4
+           MOVE "1100-LITERAL-TO-UNTYPED"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
       * OK: only exact matches to unsafe are deleted in output code
+       1110-MYUNSAFEID-TO-UNTYPED.
            MOVE UNSAFE myunsafeid   TO identifier-4
+           MOVE "1110-MYUNSAFEID-TO-UNTYPED"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1120-UNTYPED-TO-MYUNSAFEID.
            MOVE UNSAFE identifier-4 TO myunsafeid
+           MOVE "1120-UNTYPED-TO-MYUNSAFEID"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1130-MIXEDCASE-UNSAFEID-A.
            MOVE        myunsafeid   TO identifier-4
            MOVE        myUNSAFEid   TO identifier-4
            MOVE unsaFe myUNSAFEid   TO identifier-4
+           MOVE "1130-MIXEDCASE-UNSAFEID-A"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1140-MIXEDCASE-UNSAFEID-B.
            MOVE uNsaFe myUNSAFEid   TO identifier-4
+           MOVE "1140-MIXEDCASE-UNSAFEID-B"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1150-LITERAL-TEXT-PLAIN.
            MOVE uNsaFe 'unsafe'     TO myunsafeTxt
+           MOVE "1150-LITERAL-TEXT-PLAIN"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1160-LIT-TEXT-LEAD-TRAIL-SP.
            MOVE uNsaFe ' unsafe '   TO myunsafeTxt
+           MOVE "1160-LIT-TEXT-LEAD-TRAIL-SP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1170-LIT-TEXT-DQUOTE-SPACED.
            MOVE uNsaFe " unsafe "   TO myunsafeTxt
+           MOVE "1170-LIT-TEXT-DQUOTE-SPACED"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1180-LIT-TEXT-EMBED-QUOTES.
            MOVE uNsaFe " 'unsafe' "          TO myunsafeTxt
+           MOVE "1180-LIT-TEXT-EMBED-QUOTES"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
+       1190-LIT-TEXT-EMBED-QUOTE-WD.
            MOVE uNsaFe " 'unsafe' unsafe "   TO myunsafeTxt
+           MOVE "1190-LIT-TEXT-EMBED-QUOTE-WD"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
+
       * Test a long line
+       1200-LONGLINE-UNSAFEID-UNTYP.
            MOVE UNSAFE myunsafeid   TO                     identifier-4
-           .
+           MOVE "1200-LONGLINE-UNSAFEID-UNTYP"
+               TO WS-UNSAFE-SOURCE-TAG
+           CALL "UNSAFEAUD" USING WS-UNSAFE-PROGRAM-NAME
+                                   WS-UNSAFE-SOURCE-TAG.
 
-       END PROGRAM Test-UNSAFE.
\ No newline at end of file
+       END PROGRAM Test-UNSAFE.
