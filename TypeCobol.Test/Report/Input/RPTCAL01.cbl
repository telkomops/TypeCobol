@@ -1,23 +1,341 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ProcCall.
-      
+
+      *================================================================
+      * Dispatches PROGRAM_NAME/PARAMETER_1-4, read off a parameter
+      * card, through 'zcallpgm' in all four calling conventions it
+      * supports. PROGRAM_NAME is authorized against the PGMREG
+      * registry before every call, every dispatch is appended to
+      * CALLLOG for the overnight trail, and a checkpoint is written
+      * after each successful call so a reran job can resume partway
+      * through the chain instead of redriving it from the top.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PCPARM-FILE ASSIGN TO "PCPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PCPARM-STATUS.
+
+           SELECT CALLLOG-FILE ASSIGN TO "CALLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALLLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PCCHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT PGMREG-FILE ASSIGN TO "PGMREG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REG-PROGRAM-NAME
+               FILE STATUS IS WS-PGMREG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PCPARM-FILE.
+           COPY PCPARM.
+
+       FD  CALLLOG-FILE.
+           COPY CALLLOG.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPT.
+
+       FD  PGMREG-FILE.
+           COPY PGMREG.
+
        WORKING-STORAGE SECTION.
-       01 PROGRAM_NAME      pic X(08) value 'PGM00001'.
-       01 PARAMETER_1       pic X(08).
-       01 PARAMETER_2       pic X(08).
-      
+       01 WS-PCPARM-STATUS     PIC X(02).
+       01 WS-CALLLOG-STATUS    PIC X(02).
+       01 WS-CHKPT-STATUS      PIC X(02).
+       01 WS-PGMREG-STATUS     PIC X(02).
+       01 WS-TIMESTAMP         PIC X(21).
+       01 WS-CURRENT-CALL-TYPE PIC X(10).
+       01 WS-CALL-INDEX        PIC 9(02) VALUE ZERO.
+       01 WS-RESTART-COUNT     PIC 9(02) VALUE ZERO.
+       01 WS-RETURN-CODE-HOLD  PIC S9(09) COMP.
+       01 WS-ORIGINAL-PARAMETER-2 PIC X(08).
+           COPY RCCODE.
+
+       01 WS-CHAIN-ABORT-SW    PIC X(01) VALUE "N".
+           88 CHAIN-ABORTED    VALUE "Y".
+
+       01 WS-VALID-PARMS-SW    PIC X(01) VALUE "Y".
+           88 PARMS-VALID      VALUE "Y".
+           88 PARMS-INVALID    VALUE "N".
+
+       01 PROGRAM_NAME         PIC X(08) VALUE SPACES.
+       01 PARAMETER_1          PIC X(08) VALUE SPACES.
+       01 PARAMETER_2          PIC X(08) VALUE SPACES.
+       01 PARAMETER_3          PIC X(08) VALUE SPACES.
+       01 PARAMETER_4          PIC X(08) VALUE SPACES.
+
        PROCEDURE DIVISION.
-        
-       call 'zcallpgm' using PROGRAM_NAME
-                                PARAMETER_1
-                                PARAMETER_2.
-      
-       call 'ZCALLPGM' using by content PROGRAM_NAME
-                                PARAMETER_1.
-       
-       call 'zCaLlpgm' using by reference PROGRAM_NAME.
-       
-            call 'zCaLlpgm' using by value PROGRAM_NAME.
-      
-       END PROGRAM ProcCall.
\ No newline at end of file
+
+       MOVE "N" TO WS-CHAIN-ABORT-SW.
+
+       PERFORM 1050-READ-PARM-CARD.
+       MOVE PARAMETER_2 TO WS-ORIGINAL-PARAMETER-2.
+
+       PERFORM 1000-LOAD-CHECKPOINT.
+       PERFORM 1100-VALIDATE-PARAMETERS.
+
+       OPEN EXTEND CALLLOG-FILE.
+       IF WS-CALLLOG-STATUS NOT = "00" AND WS-CALLLOG-STATUS NOT = "05"
+           DISPLAY "ProcCall: EXCEPTION - CALLLOG-FILE open failed,"
+                   " status " WS-CALLLOG-STATUS
+           MOVE 16 TO RETURN-CODE
+           SET CHAIN-ABORTED TO TRUE
+       END-IF
+
+       OPEN EXTEND CHECKPOINT-FILE.
+       IF WS-CHKPT-STATUS NOT = "00" AND WS-CHKPT-STATUS NOT = "05"
+           DISPLAY "ProcCall: EXCEPTION - CHECKPOINT-FILE open"
+                   " failed, status " WS-CHKPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           SET CHAIN-ABORTED TO TRUE
+       END-IF
+
+       OPEN INPUT PGMREG-FILE.
+       IF WS-PGMREG-STATUS NOT = "00"
+           DISPLAY "ProcCall: EXCEPTION - PGMREG-FILE open failed,"
+                   " status " WS-PGMREG-STATUS
+           MOVE 16 TO RETURN-CODE
+           SET CHAIN-ABORTED TO TRUE
+       END-IF
+
+       IF PARMS-INVALID
+           SET CHAIN-ABORTED TO TRUE
+       END-IF
+
+       IF WS-RESTART-COUNT < 1 AND NOT CHAIN-ABORTED
+           PERFORM 9930-CHECK-AUTHORIZATION
+           IF NOT CHAIN-ABORTED
+               call 'zcallpgm' using PROGRAM_NAME
+                                        PARAMETER_1
+                                        PARAMETER_2
+                                        PARAMETER_3
+                                        PARAMETER_4
+               MOVE "PLAIN"     TO WS-CURRENT-CALL-TYPE
+               MOVE 1           TO WS-CALL-INDEX
+               PERFORM 9900-LOG-CALL
+               PERFORM 9920-CHECK-CALL-RESULT
+               IF NOT CHAIN-ABORTED
+                   PERFORM 9910-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF
+
+      * EMPINQ01 only takes the full PARAMETER_1-4 list the plain call
+      * above already gave it - the content/reference/value calls
+      * below exist to exercise 'zcallpgm's other calling conventions
+      * against PROGRAM_NAME and forward fewer parameters, so EMPINQ01
+      * is skipped here rather than dispatched again with a parameter
+      * list its LINKAGE doesn't match.
+       IF WS-RESTART-COUNT < 2 AND NOT CHAIN-ABORTED
+               AND PROGRAM_NAME NOT = "EMPINQ01"
+           PERFORM 9930-CHECK-AUTHORIZATION
+           IF NOT CHAIN-ABORTED
+               call 'ZCALLPGM' using by content PROGRAM_NAME
+                                        PARAMETER_1
+                                        PARAMETER_3
+                                        PARAMETER_4
+               MOVE "CONTENT"   TO WS-CURRENT-CALL-TYPE
+               MOVE 2           TO WS-CALL-INDEX
+               PERFORM 9900-LOG-CALL
+               PERFORM 9920-CHECK-CALL-RESULT
+               IF NOT CHAIN-ABORTED
+                   PERFORM 9910-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF
+
+       IF WS-RESTART-COUNT < 3 AND NOT CHAIN-ABORTED
+               AND PROGRAM_NAME NOT = "EMPINQ01"
+           PERFORM 9930-CHECK-AUTHORIZATION
+           IF NOT CHAIN-ABORTED
+               call 'zCaLlpgm' using by reference PROGRAM_NAME
+                                        PARAMETER_3
+                                        PARAMETER_4
+               MOVE "REFERENCE" TO WS-CURRENT-CALL-TYPE
+               MOVE 3           TO WS-CALL-INDEX
+               PERFORM 9900-LOG-CALL
+               PERFORM 9920-CHECK-CALL-RESULT
+               IF NOT CHAIN-ABORTED
+                   PERFORM 9910-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF
+
+       IF WS-RESTART-COUNT < 4 AND NOT CHAIN-ABORTED
+               AND PROGRAM_NAME NOT = "EMPINQ01"
+           PERFORM 9930-CHECK-AUTHORIZATION
+           IF NOT CHAIN-ABORTED
+               call 'zCaLlpgm' using by value PROGRAM_NAME
+                                        PARAMETER_3
+                                        PARAMETER_4
+               MOVE "BY VALUE"  TO WS-CURRENT-CALL-TYPE
+               MOVE 4           TO WS-CALL-INDEX
+               PERFORM 9900-LOG-CALL
+               PERFORM 9920-CHECK-CALL-RESULT
+               IF NOT CHAIN-ABORTED
+                   PERFORM 9910-WRITE-CHECKPOINT
+               END-IF
+           END-IF
+       END-IF
+
+       IF NOT CHAIN-ABORTED
+           PERFORM 9940-RESET-CHECKPOINT
+       ELSE
+           CLOSE CHECKPOINT-FILE
+       END-IF
+
+       CLOSE CALLLOG-FILE.
+       CLOSE PGMREG-FILE.
+       GOBACK.
+
+       1050-READ-PARM-CARD.
+           OPEN INPUT PCPARM-FILE
+           IF WS-PCPARM-STATUS = "00"
+               READ PCPARM-FILE
+                   AT END
+                       DISPLAY "ProcCall: PCPARM-FILE is empty -"
+                               " nothing to dispatch"
+                       SET CHAIN-ABORTED TO TRUE
+                   NOT AT END
+                       MOVE PCP-PROGRAM-NAME TO PROGRAM_NAME
+                       MOVE PCP-PARAMETER-1  TO PARAMETER_1
+                       MOVE PCP-PARAMETER-2  TO PARAMETER_2
+                       MOVE PCP-PARAMETER-3  TO PARAMETER_3
+                       MOVE PCP-PARAMETER-4  TO PARAMETER_4
+               END-READ
+               CLOSE PCPARM-FILE
+           ELSE
+               DISPLAY "ProcCall: EXCEPTION - PCPARM-FILE open"
+                       " failed, status " WS-PCPARM-STATUS
+               SET CHAIN-ABORTED TO TRUE
+           END-IF.
+
+       1000-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-STATUS = "00"
+               PERFORM UNTIL WS-CHKPT-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END MOVE CHK-LAST-CALL-COMPLETED
+                                     TO WS-RESTART-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1100-VALIDATE-PARAMETERS.
+           SET PARMS-VALID TO TRUE
+           IF PARAMETER_1 = SPACES OR PARAMETER_1 = LOW-VALUES
+               DISPLAY "ProcCall: PARAMETER_1 is blank - rejected"
+               SET PARMS-INVALID TO TRUE
+           END-IF
+           IF PARAMETER_2 = SPACES OR PARAMETER_2 = LOW-VALUES
+               DISPLAY "ProcCall: PARAMETER_2 is blank - rejected"
+               SET PARMS-INVALID TO TRUE
+           END-IF
+           IF PARMS-INVALID
+               SET RC-VALIDATION-ERROR TO TRUE
+               MOVE STANDARD-RETURN-CODE TO PARAMETER_2
+           END-IF.
+
+       9900-LOG-CALL.
+      * Only log the parameters the call actually sent to zcallpgm -
+      * calls 2-4 forward fewer than the full PARAMETER_1-4 list, and
+      * showing a value that was never part of that dispatch would
+      * misrepresent what the audit trail is supposed to record.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP        TO CLG-TIMESTAMP
+           MOVE PROGRAM_NAME        TO CLG-PROGRAM-NAME
+           MOVE WS-CURRENT-CALL-TYPE TO CLG-CALL-TYPE
+           EVALUATE WS-CALL-INDEX
+               WHEN 1
+                   MOVE PARAMETER_1 TO CLG-PARAMETER-1
+                   MOVE WS-ORIGINAL-PARAMETER-2 TO CLG-PARAMETER-2
+                   MOVE PARAMETER_3 TO CLG-PARAMETER-3
+                   MOVE PARAMETER_4 TO CLG-PARAMETER-4
+               WHEN 2
+                   MOVE PARAMETER_1 TO CLG-PARAMETER-1
+                   MOVE SPACES      TO CLG-PARAMETER-2
+                   MOVE PARAMETER_3 TO CLG-PARAMETER-3
+                   MOVE PARAMETER_4 TO CLG-PARAMETER-4
+               WHEN OTHER
+                   MOVE SPACES      TO CLG-PARAMETER-1
+                   MOVE SPACES      TO CLG-PARAMETER-2
+                   MOVE PARAMETER_3 TO CLG-PARAMETER-3
+                   MOVE PARAMETER_4 TO CLG-PARAMETER-4
+           END-EVALUATE
+           WRITE CALLLOG-RECORD
+           IF WS-CALLLOG-STATUS NOT = "00"
+               DISPLAY "ProcCall: EXCEPTION - CALLLOG-FILE write"
+                       " failed, status " WS-CALLLOG-STATUS
+                       " for " PROGRAM_NAME
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9910-WRITE-CHECKPOINT.
+           MOVE WS-CALL-INDEX TO CHK-LAST-CALL-COMPLETED
+           MOVE PROGRAM_NAME  TO CHK-PROGRAM-NAME
+           MOVE WS-TIMESTAMP  TO CHK-TIMESTAMP
+           WRITE CHKPT-RECORD
+           IF WS-CHKPT-STATUS NOT = "00"
+      * A checkpoint that fails to write is worse than no checkpoint
+      * at all - a rerun would trust the last one it *could* read and
+      * re-dispatch a call that already completed, so a write failure
+      * here has to stop the chain rather than just get logged.
+               DISPLAY "ProcCall: EXCEPTION - CHECKPOINT-FILE write"
+                       " failed, status " WS-CHKPT-STATUS
+                       " for " PROGRAM_NAME
+               MOVE 16 TO RETURN-CODE
+               SET CHAIN-ABORTED TO TRUE
+           END-IF.
+
+       9920-CHECK-CALL-RESULT.
+           MOVE RETURN-CODE TO WS-RETURN-CODE-HOLD
+           CALL "RCXLATE" USING "DISP" WS-RETURN-CODE-HOLD
+                                 STANDARD-RETURN-CODE
+           MOVE STANDARD-RETURN-CODE TO PARAMETER_2
+           IF RC-FATAL OR RC-DISPATCH-ERROR OR RC-SQL-ERROR
+                   OR RC-VALIDATION-ERROR
+               DISPLAY "ProcCall: EXCEPTION - " PROGRAM_NAME
+                       " failed on call " WS-CALL-INDEX
+                       " with return code " RETURN-CODE
+                       " (standard code " STANDARD-RETURN-CODE ")"
+                       " - remaining dispatches skipped"
+               SET CHAIN-ABORTED TO TRUE
+           END-IF.
+
+       9930-CHECK-AUTHORIZATION.
+           MOVE PROGRAM_NAME TO REG-PROGRAM-NAME
+           READ PGMREG-FILE
+               INVALID KEY
+                   DISPLAY "ProcCall: " PROGRAM_NAME
+                           " is not in the program registry"
+                           " - dispatch skipped"
+                   SET CHAIN-ABORTED TO TRUE
+           END-READ
+           IF NOT CHAIN-ABORTED AND NOT REG-ACTIVE
+               DISPLAY "ProcCall: " PROGRAM_NAME
+                       " is registered but not authorized"
+                       " - dispatch skipped"
+               SET CHAIN-ABORTED TO TRUE
+           END-IF
+           IF CHAIN-ABORTED
+               SET RC-DISPATCH-ERROR TO TRUE
+               MOVE STANDARD-RETURN-CODE TO PARAMETER_2
+           END-IF.
+
+       9940-RESET-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM ProcCall.
