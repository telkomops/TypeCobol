@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRJREC01.
+
+      *================================================================
+      * Project-budget reconciliation: rolls salary up by projno from
+      * the empprojact/employee join and checks it against the
+      * project budget file, producing an over-budget exception list.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROJBUD-FILE ASSIGN TO "PROJBUD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PB-PROJNO
+               FILE STATUS IS WS-PROJBUD-STATUS.
+
+           SELECT EXCRPT-FILE ASSIGN TO "PRJEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROJBUD-FILE.
+           COPY PROJBUD.
+
+       FD  EXCRPT-FILE.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE                  PIC S9(09) COMP.
+
+       01  WS-PROJNO                PIC X(06).
+       01  WS-TOTAL-SALARY          PIC S9(9)V99 COMP-3.
+
+       01  WS-PROJBUD-STATUS        PIC X(02).
+       01  WS-EXCRPT-STATUS         PIC X(02).
+       01  WS-EOF-SW                PIC X(01) VALUE "N".
+           88  END-OF-ROLLUP         VALUE "Y".
+       01  WS-BUDGET-FOUND-SW       PIC X(01) VALUE "N".
+           88  BUDGET-FOUND          VALUE "Y".
+
+       01  WS-TOTAL-SALARY-DISPLAY  PIC ZZ,ZZZ,ZZZ9.99.
+       01  WS-BUDGET-DISPLAY        PIC ZZ,ZZZ,ZZZ9.99.
+       01  WS-OVER-BUDGET-DISPLAY   PIC ZZ,ZZZ,ZZZ9.99.
+       01  WS-OVER-BUDGET-AMOUNT    PIC S9(9)V99 COMP-3.
+
+           COPY RCCODE.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL
+           DECLARE PROJSAL-CSR CURSOR FOR
+               SELECT projno, SUM(salary)
+                 FROM (SELECT DISTINCT projno, empprojact.empno,
+                              salary
+                         FROM corpdata.empprojact, corpdata.employee
+                        WHERE empprojact.empno = employee.empno)
+                GROUP BY projno
+       END-EXEC.
+
+       OPEN INPUT PROJBUD-FILE.
+       IF WS-PROJBUD-STATUS NOT = "00"
+           DISPLAY "PRJREC01: EXCEPTION - PROJBUD-FILE open failed,"
+                   " status " WS-PROJBUD-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       OPEN OUTPUT EXCRPT-FILE.
+       IF WS-EXCRPT-STATUS NOT = "00"
+           DISPLAY "PRJREC01: EXCEPTION - EXCRPT-FILE open failed,"
+                   " status " WS-EXCRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE PROJBUD-FILE
+           GOBACK
+       END-IF.
+
+       MOVE "PROJNO TOTAL-SALARY   BUDGET        OVER-BY" TO RPT-LINE
+       WRITE RPT-LINE
+       IF WS-EXCRPT-STATUS NOT = "00"
+           DISPLAY "PRJREC01: EXCEPTION - EXCRPT-FILE write failed,"
+                   " status " WS-EXCRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE PROJBUD-FILE
+           CLOSE EXCRPT-FILE
+           GOBACK
+       END-IF.
+
+       EXEC SQL
+           OPEN PROJSAL-CSR
+       END-EXEC.
+
+       PERFORM UNTIL END-OF-ROLLUP
+           EXEC SQL
+               FETCH PROJSAL-CSR INTO :WS-PROJNO, :WS-TOTAL-SALARY
+           END-EXEC
+           CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RC-SUCCESS
+                   PERFORM 2000-CHECK-BUDGET
+               WHEN RC-NOT-FOUND
+                   SET END-OF-ROLLUP TO TRUE
+               WHEN OTHER
+                   DISPLAY "PRJREC01: EXCEPTION - FETCH failed with"
+                           " SQLCODE " SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   SET END-OF-ROLLUP TO TRUE
+           END-EVALUATE
+       END-PERFORM.
+
+       EXEC SQL
+           CLOSE PROJSAL-CSR
+       END-EXEC.
+
+       CLOSE PROJBUD-FILE.
+       CLOSE EXCRPT-FILE.
+       GOBACK.
+
+       2000-CHECK-BUDGET.
+           MOVE WS-PROJNO TO PB-PROJNO
+           SET BUDGET-FOUND TO TRUE
+           READ PROJBUD-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-BUDGET-FOUND-SW
+           END-READ
+           IF BUDGET-FOUND AND WS-TOTAL-SALARY > PB-BUDGET-AMOUNT
+               COMPUTE WS-OVER-BUDGET-AMOUNT =
+                       WS-TOTAL-SALARY - PB-BUDGET-AMOUNT
+               MOVE WS-TOTAL-SALARY       TO WS-TOTAL-SALARY-DISPLAY
+               MOVE PB-BUDGET-AMOUNT      TO WS-BUDGET-DISPLAY
+               MOVE WS-OVER-BUDGET-AMOUNT TO WS-OVER-BUDGET-DISPLAY
+               STRING WS-PROJNO               " "
+                      WS-TOTAL-SALARY-DISPLAY  " "
+                      WS-BUDGET-DISPLAY        " "
+                      WS-OVER-BUDGET-DISPLAY
+                      DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               IF WS-EXCRPT-STATUS NOT = "00"
+                   DISPLAY "PRJREC01: EXCEPTION - EXCRPT-FILE write"
+                           " failed, status " WS-EXCRPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET END-OF-ROLLUP TO TRUE
+               END-IF
+           END-IF.
+
+       END PROGRAM PRJREC01.
