@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRPT01.
+
+      *================================================================
+      * Commission-exception report off EMPTBL: flags every employee
+      * row where COM-NULL-IND shows COM is null but PAYRATE is above
+      * the commission-eligible threshold, so the discrepancy is
+      * caught before the check run instead of after.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMRPT-FILE ASSIGN TO "COMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMRPT-FILE.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE                  PIC S9(09) COMP.
+           COPY EMPREC.
+
+       01  WS-COMMRPT-STATUS        PIC X(02).
+       01  WS-COMM-ELIGIBLE-THRESH  PIC S9(7)V99 VALUE 30000.00.
+           COPY RCCODE.
+       01  WS-PAYRATE-DISPLAY       PIC Z,ZZZ,ZZ9.99.
+       01  WS-EOF-SW                PIC X(01) VALUE "N".
+           88  END-OF-EMPTBL         VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL
+           DECLARE EMPTBL-CSR CURSOR FOR
+               SELECT ENO, LNAME, FNAME, STREET, CITY, ST, ZIP,
+                      DEPT, PAYRATE, COM
+                 FROM EMPTBL
+       END-EXEC.
+
+       OPEN OUTPUT COMMRPT-FILE.
+       IF WS-COMMRPT-STATUS NOT = "00"
+           DISPLAY "EMPRPT01: EXCEPTION - COMMRPT-FILE open failed,"
+                   " status " WS-COMMRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       MOVE "ENO    LNAME           PAYRATE    EXCEPTION" TO RPT-LINE
+       WRITE RPT-LINE
+       IF WS-COMMRPT-STATUS NOT = "00"
+           DISPLAY "EMPRPT01: EXCEPTION - COMMRPT-FILE write failed,"
+                   " status " WS-COMMRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE COMMRPT-FILE
+           GOBACK
+       END-IF.
+
+       EXEC SQL
+           OPEN EMPTBL-CSR
+       END-EXEC.
+
+       PERFORM UNTIL END-OF-EMPTBL
+           EXEC SQL
+               FETCH EMPTBL-CSR INTO
+                   :ENO, :LNAME, :FNAME, :STREET, :CITY,
+                   :ST, :ZIP, :DEPT, :PAYRATE,
+                   :COM :COM-NULL-IND
+           END-EXEC
+           CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RC-SUCCESS
+                   PERFORM 2000-CHECK-COMMISSION-EXCEPTION
+               WHEN RC-NOT-FOUND
+                   SET END-OF-EMPTBL TO TRUE
+               WHEN OTHER
+                   DISPLAY "EMPRPT01: EXCEPTION - FETCH failed with"
+                           " SQLCODE " SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   SET END-OF-EMPTBL TO TRUE
+           END-EVALUATE
+       END-PERFORM.
+
+       EXEC SQL
+           CLOSE EMPTBL-CSR
+       END-EXEC.
+
+       CLOSE COMMRPT-FILE.
+       GOBACK.
+
+       2000-CHECK-COMMISSION-EXCEPTION.
+           IF COM-NULL-IND < 0 AND PAYRATE > WS-COMM-ELIGIBLE-THRESH
+               MOVE PAYRATE TO WS-PAYRATE-DISPLAY
+               STRING ENO               " "
+                      LNAME              " "
+                      WS-PAYRATE-DISPLAY " "
+                      "COMMISSION-NULL"
+                      DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               IF WS-COMMRPT-STATUS NOT = "00"
+                   DISPLAY "EMPRPT01: EXCEPTION - COMMRPT-FILE write"
+                           " failed, status " WS-COMMRPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   SET END-OF-EMPTBL TO TRUE
+               END-IF
+           END-IF.
+
+       END PROGRAM EMPRPT01.
