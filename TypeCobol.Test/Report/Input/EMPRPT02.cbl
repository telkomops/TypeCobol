@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPRPT02.
+
+      *================================================================
+      * Paginated, subtotaled commission report off the
+      * corpdata.empprojact / corpdata.employee join: one detail line
+      * per employee meeting the commission threshold, sorted by
+      * projno then lastname/firstnme, with a salary subtotal per
+      * projno and a grand total.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMRPT2-FILE ASSIGN TO "COMMRPT2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMMRPT2-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMRPT2-FILE.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE                  PIC S9(09) COMP.
+
+       01  WS-PROJNO                PIC X(06).
+       01  WS-EMPNO                 PIC X(06).
+       01  WS-LASTNAME              PIC X(15).
+       01  WS-FIRSTNME              PIC X(12).
+       01  WS-SALARY                PIC S9(7)V99 COMP-3.
+       01  WS-COMMISSION-THRESHOLD  PIC S9(7)V99 VALUE 1000.00.
+
+       01  WS-COMMRPT2-STATUS       PIC X(02).
+       01  WS-EOF-SW                PIC X(01) VALUE "N".
+           88  END-OF-JOIN           VALUE "Y".
+       01  WS-FIRST-ROW-SW          PIC X(01) VALUE "Y".
+           88  FIRST-ROW             VALUE "Y".
+
+       01  WS-PREV-PROJNO           PIC X(06) VALUE SPACES.
+       01  WS-PROJNO-SUBTOTAL       PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-GRAND-TOTAL           PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-LINE-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-PAGE-NUMBER           PIC 9(03) VALUE ZERO.
+       01  WS-LINES-PER-PAGE        PIC 9(02) VALUE 20.
+
+       01  WS-SALARY-DISPLAY        PIC Z,ZZZ,ZZ9.99.
+       01  WS-SUBTOTAL-DISPLAY      PIC Z,ZZZ,ZZ9.99.
+       01  WS-PAGE-DISPLAY          PIC ZZ9.
+
+           COPY RCCODE.
+
+       PROCEDURE DIVISION.
+
+       EXEC SQL
+           DECLARE EMPPROJACT-CSR CURSOR FOR
+               SELECT DISTINCT projno, empprojact.empno,
+                      lastname, firstnme, salary
+                 FROM corpdata.empprojact, corpdata.employee
+                WHERE empprojact.empno = employee.empno
+                  AND comm >= :WS-COMMISSION-THRESHOLD
+                ORDER BY projno, lastname, firstnme
+       END-EXEC.
+
+       OPEN OUTPUT COMMRPT2-FILE.
+       IF WS-COMMRPT2-STATUS NOT = "00"
+           DISPLAY "EMPRPT02: EXCEPTION - COMMRPT2-FILE open failed,"
+                   " status " WS-COMMRPT2-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       EXEC SQL
+           OPEN EMPPROJACT-CSR
+       END-EXEC.
+
+       PERFORM UNTIL END-OF-JOIN
+           EXEC SQL
+               FETCH EMPPROJACT-CSR INTO
+                   :WS-PROJNO, :WS-EMPNO, :WS-LASTNAME,
+                   :WS-FIRSTNME, :WS-SALARY
+           END-EXEC
+           CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+           EVALUATE TRUE
+               WHEN RC-SUCCESS
+                   PERFORM 2000-PROCESS-ROW
+               WHEN RC-NOT-FOUND
+                   SET END-OF-JOIN TO TRUE
+               WHEN OTHER
+                   DISPLAY "EMPRPT02: EXCEPTION - FETCH failed with"
+                           " SQLCODE " SQLCODE
+                   MOVE 16 TO RETURN-CODE
+                   SET END-OF-JOIN TO TRUE
+           END-EVALUATE
+       END-PERFORM.
+
+       IF NOT FIRST-ROW
+           PERFORM 3000-WRITE-SUBTOTAL
+       END-IF
+       PERFORM 3100-WRITE-GRAND-TOTAL.
+
+       EXEC SQL
+           CLOSE EMPPROJACT-CSR
+       END-EXEC.
+
+       CLOSE COMMRPT2-FILE.
+       GOBACK.
+
+       2000-PROCESS-ROW.
+           IF NOT FIRST-ROW AND WS-PROJNO NOT = WS-PREV-PROJNO
+               PERFORM 3000-WRITE-SUBTOTAL
+           END-IF
+           IF FIRST-ROW OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2100-WRITE-PAGE-HEADER
+           END-IF
+           MOVE "N"        TO WS-FIRST-ROW-SW
+           MOVE WS-SALARY  TO WS-SALARY-DISPLAY
+           STRING WS-PROJNO   " "
+                  WS-EMPNO    " "
+                  WS-LASTNAME " "
+                  WS-FIRSTNME " "
+                  WS-SALARY-DISPLAY
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-COMMRPT2-STATUS NOT = "00"
+               DISPLAY "EMPRPT02: EXCEPTION - COMMRPT2-FILE write"
+                       " failed, status " WS-COMMRPT2-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET END-OF-JOIN TO TRUE
+           END-IF
+           ADD 1 TO WS-LINE-COUNT
+           ADD WS-SALARY TO WS-PROJNO-SUBTOTAL
+           ADD WS-SALARY TO WS-GRAND-TOTAL
+           MOVE WS-PROJNO TO WS-PREV-PROJNO.
+
+       2100-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE ZERO TO WS-LINE-COUNT
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-DISPLAY
+           STRING "PAGE " WS-PAGE-DISPLAY
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "PROJNO EMPNO  LASTNAME        FIRSTNME     SALARY"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-COMMRPT2-STATUS NOT = "00"
+               DISPLAY "EMPRPT02: EXCEPTION - COMMRPT2-FILE write"
+                       " failed, status " WS-COMMRPT2-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET END-OF-JOIN TO TRUE
+           END-IF.
+
+       3000-WRITE-SUBTOTAL.
+           MOVE WS-PROJNO-SUBTOTAL TO WS-SUBTOTAL-DISPLAY
+           STRING WS-PREV-PROJNO " PROJECT SUBTOTAL "
+                  WS-SUBTOTAL-DISPLAY
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-COMMRPT2-STATUS NOT = "00"
+               DISPLAY "EMPRPT02: EXCEPTION - COMMRPT2-FILE write"
+                       " failed, status " WS-COMMRPT2-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET END-OF-JOIN TO TRUE
+           END-IF
+           MOVE ZERO TO WS-PROJNO-SUBTOTAL.
+
+       3100-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO WS-SUBTOTAL-DISPLAY
+           STRING "GRAND TOTAL " WS-SUBTOTAL-DISPLAY
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-COMMRPT2-STATUS NOT = "00"
+               DISPLAY "EMPRPT02: EXCEPTION - COMMRPT2-FILE write"
+                       " failed, status " WS-COMMRPT2-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       END PROGRAM EMPRPT02.
