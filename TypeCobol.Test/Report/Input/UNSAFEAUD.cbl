@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNSAFEAUD.
+
+      *================================================================
+      * Runtime audit hook for UNSAFE MOVE usage. Called once per
+      * UNSAFE MOVE statement that actually executes, recording the
+      * calling program-id and a source tag identifying the call site
+      * (the owning paragraph name) so the conversion team can see
+      * which unsafe conversions are live traffic rather than dead
+      * test paths. A paragraph-name tag is used instead of a raw
+      * line number because a line number goes stale the moment a
+      * line is added or removed anywhere above it in the caller.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNSAFLOG-FILE ASSIGN TO "UNSAFLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNSAFLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UNSAFLOG-FILE.
+           COPY UNSAFAUD.
+
+       WORKING-STORAGE SECTION.
+       01  WS-UNSAFLOG-STATUS       PIC X(02).
+       01  WS-TIMESTAMP             PIC X(21).
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-NAME          PIC X(30).
+       01  LK-SOURCE-TAG            PIC X(30).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-NAME LK-SOURCE-TAG.
+
+       OPEN EXTEND UNSAFLOG-FILE.
+       IF WS-UNSAFLOG-STATUS NOT = "00"
+               AND WS-UNSAFLOG-STATUS NOT = "05"
+           DISPLAY "UNSAFEAUD: EXCEPTION - UNSAFLOG-FILE open failed,"
+                   " status " WS-UNSAFLOG-STATUS
+           GOBACK
+       END-IF.
+
+       MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+       MOVE WS-TIMESTAMP    TO UA-TIMESTAMP
+       MOVE LK-PROGRAM-NAME TO UA-PROGRAM-NAME
+       MOVE LK-SOURCE-TAG   TO UA-SOURCE-TAG
+       WRITE UNSAFE-AUDIT-RECORD
+       IF WS-UNSAFLOG-STATUS NOT = "00"
+           DISPLAY "UNSAFEAUD: EXCEPTION - UNSAFLOG-FILE write"
+                   " failed, status " WS-UNSAFLOG-STATUS
+       END-IF.
+
+       CLOSE UNSAFLOG-FILE.
+       GOBACK.
+
+       END PROGRAM UNSAFEAUD.
