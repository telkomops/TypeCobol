@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPINQ01.
+
+      *================================================================
+      * Single-employee lookup against the indexed EMPTBL file, keyed
+      * on ENO. Dispatched through ProcCall's zcallpgm chain rather
+      * than called directly, so an online inquiry gets the same
+      * call-audit, checkpoint and authorization handling as any other
+      * dispatch instead of a caller embedding its own EMPTBL access.
+      * The ENO comes in as the first 6 bytes of PARAMETER_1; the
+      * matching row (if any) is written to EMPLKUP for the caller to
+      * pick up, with RETURN-CODE set the same way every other
+      * dispatch in the chain reports success or failure.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPTBL-FILE ASSIGN TO "EMPTBL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IX-ENO
+               FILE STATUS IS WS-EMPTBL-STATUS.
+
+           SELECT EMPLKUP-FILE ASSIGN TO "EMPLKUP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLKUP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPTBL-FILE.
+           COPY EMPIDX.
+
+       FD  EMPLKUP-FILE.
+           COPY EMPLKUP.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EMPTBL-STATUS      PIC X(02).
+       01  WS-EMPLKUP-STATUS     PIC X(02).
+
+       LINKAGE SECTION.
+       01  LK-PARAMETER-1        PIC X(08).
+       01  LK-PARAMETER-2        PIC X(08).
+       01  LK-PARAMETER-3        PIC X(08).
+       01  LK-PARAMETER-4        PIC X(08).
+
+       PROCEDURE DIVISION USING LK-PARAMETER-1 LK-PARAMETER-2
+                                 LK-PARAMETER-3 LK-PARAMETER-4.
+
+       OPEN INPUT EMPTBL-FILE.
+       IF WS-EMPTBL-STATUS NOT = "00"
+           DISPLAY "EMPINQ01: EXCEPTION - EMPTBL-FILE open failed,"
+                   " status " WS-EMPTBL-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       MOVE LK-PARAMETER-1(1:6) TO IX-ENO OF EMPTBL-RECORD.
+
+       READ EMPTBL-FILE
+           INVALID KEY
+               MOVE 8 TO RETURN-CODE
+           NOT INVALID KEY
+               PERFORM 2000-WRITE-LOOKUP-RESULT
+       END-READ.
+
+       CLOSE EMPTBL-FILE.
+       GOBACK.
+
+       2000-WRITE-LOOKUP-RESULT.
+           OPEN OUTPUT EMPLKUP-FILE
+           IF WS-EMPLKUP-STATUS NOT = "00"
+                   AND WS-EMPLKUP-STATUS NOT = "05"
+               DISPLAY "EMPINQ01: EXCEPTION - EMPLKUP-FILE open"
+                       " failed, status " WS-EMPLKUP-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE IX-ENO      OF EMPTBL-RECORD TO LU-ENO
+               MOVE IX-LNAME    OF EMPTBL-RECORD TO LU-LNAME
+               MOVE IX-FNAME    OF EMPTBL-RECORD TO LU-FNAME
+               MOVE IX-STREET   OF EMPTBL-RECORD TO LU-STREET
+               MOVE IX-CITY     OF EMPTBL-RECORD TO LU-CITY
+               MOVE IX-ST       OF EMPTBL-RECORD TO LU-ST
+               MOVE IX-ZIP      OF EMPTBL-RECORD TO LU-ZIP
+               MOVE IX-DEPT     OF EMPTBL-RECORD TO LU-DEPT
+               MOVE IX-PAYRATE  OF EMPTBL-RECORD TO LU-PAYRATE
+               MOVE IX-COM      OF EMPTBL-RECORD TO LU-COM
+               MOVE IX-COM-NULL-IND OF EMPTBL-RECORD TO LU-COM-NULL-IND
+               WRITE EMPLKUP-RECORD
+               IF WS-EMPLKUP-STATUS NOT = "00"
+                   DISPLAY "EMPINQ01: EXCEPTION - EMPLKUP-FILE write"
+                           " failed, status " WS-EMPLKUP-STATUS
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           CLOSE EMPLKUP-FILE.
+
+       END PROGRAM EMPINQ01.
