@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RCXLATE.
+
+      *================================================================
+      * Translates a dispatch RETURN-CODE or an EXEC SQL SQLCODE into
+      * the common STANDARD-RETURN-CODE vocabulary (see RCCODE copy-
+      * book), so ProcCall and the SQL batch programs can all branch
+      * off the same set of condition-names instead of each carrying
+      * its own ad hoc "= 0" check.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-SOURCE-INDICATOR          PIC X(04).
+       01  LK-INPUT-CODE                PIC S9(09) COMP.
+           COPY RCCODE.
+
+       PROCEDURE DIVISION USING LK-SOURCE-INDICATOR
+                                 LK-INPUT-CODE
+                                 STANDARD-RETURN-CODE.
+
+       EVALUATE LK-SOURCE-INDICATOR
+           WHEN "DISP"
+               EVALUATE TRUE
+                   WHEN LK-INPUT-CODE = 0
+                       SET RC-SUCCESS TO TRUE
+                   WHEN LK-INPUT-CODE = 4
+                       SET RC-WARNING TO TRUE
+                   WHEN LK-INPUT-CODE = 8
+                       SET RC-NOT-FOUND TO TRUE
+                   WHEN OTHER
+                       SET RC-DISPATCH-ERROR TO TRUE
+               END-EVALUATE
+           WHEN "SQLC"
+               EVALUATE TRUE
+                   WHEN LK-INPUT-CODE = 0
+                       SET RC-SUCCESS TO TRUE
+                   WHEN LK-INPUT-CODE = 100
+                       SET RC-NOT-FOUND TO TRUE
+                   WHEN LK-INPUT-CODE < 0
+                       SET RC-SQL-ERROR TO TRUE
+                   WHEN OTHER
+                       SET RC-WARNING TO TRUE
+               END-EVALUATE
+           WHEN OTHER
+               SET RC-FATAL TO TRUE
+       END-EVALUATE.
+
+       GOBACK.
+
+       END PROGRAM RCXLATE.
