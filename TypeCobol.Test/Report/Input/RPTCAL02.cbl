@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCAL02.
+
+      *================================================================
+      * Reads the CALLLOG file ProcCall appends to on every zcallpgm
+      * dispatch and prints one line per dispatch for the night's run:
+      * PROGRAM_NAME, parameters, the CALL form used (plain / by
+      * reference / by content / by value) and the elapsed seconds
+      * since the previous dispatch in the log.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALLLOG-FILE ASSIGN TO "CALLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALLLOG-STATUS.
+
+           SELECT DISPATCH-RPT-FILE ASSIGN TO "DSPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DSPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALLLOG-FILE.
+           COPY CALLLOG.
+
+       FD  DISPATCH-RPT-FILE.
+       01  RPT-LINE                PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CALLLOG-STATUS    PIC X(02).
+       01 WS-DSPRPT-STATUS     PIC X(02).
+
+       01 WS-EOF-SW            PIC X(01) VALUE "N".
+           88 END-OF-CALLLOG    VALUE "Y".
+
+       01 WS-FIRST-RECORD-SW   PIC X(01) VALUE "Y".
+           88 FIRST-RECORD      VALUE "Y".
+
+       01 WS-CUR-HH             PIC 9(02).
+       01 WS-CUR-MM             PIC 9(02).
+       01 WS-CUR-SS             PIC 9(02).
+       01 WS-CUR-SECONDS        PIC 9(07).
+       01 WS-PREV-SECONDS       PIC 9(07) VALUE ZERO.
+       01 WS-ELAPSED-SECONDS    PIC S9(07) VALUE ZERO.
+       01 WS-ELAPSED-DISPLAY    PIC Z(06)9.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT CALLLOG-FILE.
+       IF WS-CALLLOG-STATUS NOT = "00"
+           DISPLAY "RPTCAL02: EXCEPTION - CALLLOG-FILE open failed,"
+                   " status " WS-CALLLOG-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF.
+
+       OPEN OUTPUT DISPATCH-RPT-FILE.
+       IF WS-DSPRPT-STATUS NOT = "00"
+           DISPLAY "RPTCAL02: EXCEPTION - DISPATCH-RPT-FILE open"
+                   " failed, status " WS-DSPRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE CALLLOG-FILE
+           GOBACK
+       END-IF.
+
+       STRING "PROGRAM  PARM1    PARM2    PARM3    PARM4    "
+              "CALL-TYPE  ELAPSED-SECS"
+              DELIMITED BY SIZE INTO RPT-LINE
+       WRITE RPT-LINE
+       IF WS-DSPRPT-STATUS NOT = "00"
+           DISPLAY "RPTCAL02: EXCEPTION - DISPATCH-RPT-FILE write"
+                   " failed, status " WS-DSPRPT-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE CALLLOG-FILE
+           CLOSE DISPATCH-RPT-FILE
+           GOBACK
+       END-IF.
+
+       PERFORM UNTIL END-OF-CALLLOG
+           READ CALLLOG-FILE
+               AT END
+                   SET END-OF-CALLLOG TO TRUE
+               NOT AT END
+                   PERFORM 2000-PRINT-LINE
+           END-READ
+       END-PERFORM.
+
+       CLOSE CALLLOG-FILE.
+       CLOSE DISPATCH-RPT-FILE.
+       GOBACK.
+
+       2000-PRINT-LINE.
+           MOVE CLG-TIMESTAMP(9:2)  TO WS-CUR-HH
+           MOVE CLG-TIMESTAMP(11:2) TO WS-CUR-MM
+           MOVE CLG-TIMESTAMP(13:2) TO WS-CUR-SS
+           COMPUTE WS-CUR-SECONDS = WS-CUR-HH * 3600
+                                   + WS-CUR-MM * 60
+                                   + WS-CUR-SS
+           IF FIRST-RECORD
+               MOVE ZERO TO WS-ELAPSED-SECONDS
+               MOVE "N"  TO WS-FIRST-RECORD-SW
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                       WS-CUR-SECONDS - WS-PREV-SECONDS
+               IF WS-ELAPSED-SECONDS < 0
+                   ADD 86400 TO WS-ELAPSED-SECONDS
+               END-IF
+           END-IF
+           MOVE WS-CUR-SECONDS    TO WS-PREV-SECONDS
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-DISPLAY
+           STRING CLG-PROGRAM-NAME  " "
+                  CLG-PARAMETER-1   " "
+                  CLG-PARAMETER-2   " "
+                  CLG-PARAMETER-3   " "
+                  CLG-PARAMETER-4   " "
+                  CLG-CALL-TYPE     " "
+                  WS-ELAPSED-DISPLAY
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           IF WS-DSPRPT-STATUS NOT = "00"
+               DISPLAY "RPTCAL02: EXCEPTION - DISPATCH-RPT-FILE write"
+                       " failed, status " WS-DSPRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               SET END-OF-CALLLOG TO TRUE
+           END-IF.
+
+       END PROGRAM RPTCAL02.
