@@ -0,0 +1,17 @@
+      *================================================================
+      * EMPTBL-RECORD - indexed (VSAM KSDS-style) record layout for
+      * EMPTBL keyed on IX-ENO, used for single-employee lookups so
+      * they don't have to ride the cursor-based batch access path.
+      *================================================================
+       01  EMPTBL-RECORD.
+           05  IX-ENO                PIC X(06).
+           05  IX-LNAME              PIC X(15).
+           05  IX-FNAME              PIC X(12).
+           05  IX-STREET             PIC X(20).
+           05  IX-CITY               PIC X(15).
+           05  IX-ST                 PIC X(02).
+           05  IX-ZIP                PIC X(05).
+           05  IX-DEPT               PIC X(03).
+           05  IX-PAYRATE            PIC S9(7)V99 COMP-3.
+           05  IX-COM                PIC S9(7)V99 COMP-3.
+           05  IX-COM-NULL-IND       PIC S9(4) COMP.
