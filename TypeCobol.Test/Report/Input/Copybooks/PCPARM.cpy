@@ -0,0 +1,12 @@
+      *================================================================
+      * PCPARM-RECORD - the parameter card ProcCall reads at the start
+      * of each run to learn which program to dispatch and with what
+      * arguments, so a night's run can point the dispatcher at a
+      * different target without recompiling ProcCall.
+      *================================================================
+       01  PCPARM-RECORD.
+           05  PCP-PROGRAM-NAME         PIC X(08).
+           05  PCP-PARAMETER-1          PIC X(08).
+           05  PCP-PARAMETER-2          PIC X(08).
+           05  PCP-PARAMETER-3          PIC X(08).
+           05  PCP-PARAMETER-4          PIC X(08).
