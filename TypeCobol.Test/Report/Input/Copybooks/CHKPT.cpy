@@ -0,0 +1,9 @@
+      *================================================================
+      * CHKPT-RECORD - one row per successfully completed ZCALLPGM
+      * dispatch in ProcCall's chain, so a rerun after an abend can
+      * resume at the next call instead of redriving the whole chain.
+      *================================================================
+       01  CHKPT-RECORD.
+           05  CHK-LAST-CALL-COMPLETED  PIC 9(02).
+           05  CHK-PROGRAM-NAME         PIC X(08).
+           05  CHK-TIMESTAMP            PIC X(21).
