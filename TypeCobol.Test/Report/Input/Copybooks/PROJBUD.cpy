@@ -0,0 +1,8 @@
+      *================================================================
+      * PROJBUD-RECORD - project budget file keyed on PB-PROJNO, used
+      * to reconcile the empprojact/employee salary rollup against
+      * what each project was actually budgeted.
+      *================================================================
+       01  PROJBUD-RECORD.
+           05  PB-PROJNO             PIC X(06).
+           05  PB-BUDGET-AMOUNT      PIC S9(9)V99 COMP-3.
