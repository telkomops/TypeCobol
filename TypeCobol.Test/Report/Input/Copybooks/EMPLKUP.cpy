@@ -0,0 +1,19 @@
+      *================================================================
+      * EMPLKUP-RECORD - the single-employee lookup result EMPINQ01
+      * hands back to whoever dispatched it through ProcCall. Same
+      * field shapes as EMPIDX's EMPTBL-RECORD; kept as its own
+      * top-level name so a dispatcher and an EMPTBL reader can COPY
+      * both without a name clash.
+      *================================================================
+       01  EMPLKUP-RECORD.
+           05  LU-ENO                   PIC X(06).
+           05  LU-LNAME                 PIC X(15).
+           05  LU-FNAME                 PIC X(12).
+           05  LU-STREET                PIC X(20).
+           05  LU-CITY                  PIC X(15).
+           05  LU-ST                    PIC X(02).
+           05  LU-ZIP                   PIC X(05).
+           05  LU-DEPT                  PIC X(03).
+           05  LU-PAYRATE               PIC S9(7)V99 COMP-3.
+           05  LU-COM                   PIC S9(7)V99 COMP-3.
+           05  LU-COM-NULL-IND          PIC S9(4) COMP.
