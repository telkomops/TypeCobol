@@ -0,0 +1,9 @@
+      *================================================================
+      * UNSAFE-AUDIT-RECORD - one row per UNSAFE MOVE statement that
+      * actually executed: which program, which call-site tag (the
+      * owning paragraph name in the caller).
+      *================================================================
+       01  UNSAFE-AUDIT-RECORD.
+           05  UA-TIMESTAMP             PIC X(21).
+           05  UA-PROGRAM-NAME          PIC X(30).
+           05  UA-SOURCE-TAG            PIC X(30).
