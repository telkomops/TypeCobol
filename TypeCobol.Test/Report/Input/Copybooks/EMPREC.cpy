@@ -0,0 +1,17 @@
+      *================================================================
+      * EMPTBL-RECORD - host variable layout matching the columns
+      * pulled by the EMPTBL cursor (ENO, LNAME, FNAME, STREET, CITY,
+      * ST, ZIP, DEPT, PAYRATE, COM) plus the null indicator carried
+      * for COM.
+      *================================================================
+       01  ENO                      PIC X(06).
+       01  LNAME                    PIC X(15).
+       01  FNAME                    PIC X(12).
+       01  STREET                   PIC X(20).
+       01  CITY                     PIC X(15).
+       01  ST                       PIC X(02).
+       01  ZIP                      PIC X(05).
+       01  DEPT                     PIC X(03).
+       01  PAYRATE                  PIC S9(7)V99 COMP-3.
+       01  COM                      PIC S9(7)V99 COMP-3.
+       01  COM-NULL-IND             PIC S9(4) COMP VALUE ZERO.
