@@ -0,0 +1,14 @@
+      *================================================================
+      * STANDARD-RETURN-CODE - the common vocabulary RCXLATE
+      * translates dispatch RETURN-CODEs and EXEC SQL SQLCODEs into,
+      * so callers only have to check one set of condition-names
+      * regardless of which kind of code came back.
+      *================================================================
+       01  STANDARD-RETURN-CODE        PIC X(04).
+           88  RC-SUCCESS                VALUE "0000".
+           88  RC-WARNING                VALUE "0004".
+           88  RC-NOT-FOUND               VALUE "0008".
+           88  RC-VALIDATION-ERROR        VALUE "0012".
+           88  RC-SQL-ERROR               VALUE "0016".
+           88  RC-DISPATCH-ERROR          VALUE "0020".
+           88  RC-FATAL                   VALUE "0099".
