@@ -0,0 +1,12 @@
+      *================================================================
+      * TIDTRN-RECORD - one update-transaction per row: the TIDCA01
+      * a/c/e/g key to match and the new value of x to apply, so a
+      * night's run can drive TIDUPD01 over a whole batch of changes
+      * from a transaction file instead of a single parameter set.
+      *================================================================
+       01  TIDTRN-RECORD.
+           05  TT-KEY-A                 PIC X(10).
+           05  TT-KEY-C                 PIC X(10).
+           05  TT-KEY-E                 PIC X(10).
+           05  TT-KEY-G                 PIC X(10).
+           05  TT-NEW-X                 PIC X(10).
