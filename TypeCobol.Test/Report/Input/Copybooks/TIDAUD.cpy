@@ -0,0 +1,14 @@
+      *================================================================
+      * TIDCA01-AUDIT-RECORD - before/after image of column x for the
+      * TIDCA01 a/c/e/g key combination being updated, so there's a
+      * record of what changed without having had to query the row
+      * beforehand.
+      *================================================================
+       01  TIDCA01-AUDIT-RECORD.
+           05  AUD-TIMESTAMP            PIC X(21).
+           05  AUD-KEY-A                PIC X(10).
+           05  AUD-KEY-C                PIC X(10).
+           05  AUD-KEY-E                PIC X(10).
+           05  AUD-KEY-G                PIC X(10).
+           05  AUD-OLD-X                PIC X(10).
+           05  AUD-NEW-X                PIC X(10).
