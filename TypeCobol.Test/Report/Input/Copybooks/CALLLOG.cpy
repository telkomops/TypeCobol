@@ -0,0 +1,13 @@
+      *================================================================
+      * CALLLOG-RECORD - one row per ZCALLPGM dispatch made by
+      * ProcCall, written so operations can reconstruct overnight
+      * dispatch activity after an abend.
+      *================================================================
+       01  CALLLOG-RECORD.
+           05  CLG-TIMESTAMP           PIC X(21).
+           05  CLG-PROGRAM-NAME        PIC X(08).
+           05  CLG-PARAMETER-1         PIC X(08).
+           05  CLG-PARAMETER-2         PIC X(08).
+           05  CLG-PARAMETER-3         PIC X(08).
+           05  CLG-PARAMETER-4         PIC X(08).
+           05  CLG-CALL-TYPE           PIC X(10).
