@@ -0,0 +1,11 @@
+      *================================================================
+      * PGMREG-RECORD - program-authorization registry, keyed on
+      * program name, so operations can turn a dispatch target on or
+      * off for the night's run without recompiling ProcCall.
+      *================================================================
+       01  PGMREG-RECORD.
+           05  REG-PROGRAM-NAME        PIC X(08).
+           05  REG-STATUS              PIC X(01).
+               88  REG-ACTIVE          VALUE "A".
+               88  REG-DISABLED        VALUE "D".
+           05  REG-DESCRIPTION         PIC X(30).
