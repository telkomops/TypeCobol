@@ -0,0 +1,207 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIDUPD01.
+
+      *================================================================
+      * Reads TIDTRN-FILE, one update transaction per record, and for
+      * each one applies UPDATE TIDCA01 SET x = :y WHERE a/c/e/g = ...,
+      * capturing the existing value of x for that key into
+      * TIDCA01-AUDIT alongside the new value and a timestamp. The
+      * audit record is only written once the UPDATE itself comes back
+      * successful, so TIDCA01-AUDIT never records a "new" value that
+      * was never actually applied, and the pre-update image it
+      * captures is likewise only trusted once its own SELECT comes
+      * back successful. The pre-update row count is required to be
+      * exactly one match per key; if the count can't be trusted (the
+      * COUNT(*) itself errored) or comes back other than one, the job
+      * stops right there and reports the offending key, the same as
+      * it would if a single bad key were the only transaction in the
+      * file. A transaction whose UPDATE fails is skipped and flagged
+      * instead, and the job still ends with a nonzero return code so
+      * the run is not mistaken for a clean pass.
+      *================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIDTRN-FILE ASSIGN TO "TIDTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIDTRN-STATUS.
+
+           SELECT TIDAUD-FILE ASSIGN TO "TIDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TIDAUD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIDTRN-FILE.
+           COPY TIDTRN.
+
+       FD  TIDAUD-FILE.
+           COPY TIDAUD.
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE                  PIC S9(09) COMP.
+
+       01  HV-B                     PIC X(10).
+       01  HV-D                     PIC X(10).
+       01  HV-F                     PIC X(10).
+       01  HV-H                     PIC X(10).
+       01  HV-Y                     PIC X(10).
+       01  HV-OLD-X                 PIC X(10).
+
+       01  WS-TIDTRN-STATUS         PIC X(02).
+       01  WS-TIDAUD-STATUS         PIC X(02).
+       01  WS-TIMESTAMP             PIC X(21).
+       01  WS-ROW-COUNT             PIC S9(09) COMP.
+       01  WS-EOF-SW                PIC X(01) VALUE "N".
+           88  TIDTRN-EOF           VALUE "Y".
+       01  WS-JOB-ABORT-SW          PIC X(01) VALUE "N".
+           88  JOB-ABORTED          VALUE "Y".
+       01  WS-EXCEPTION-COUNT       PIC 9(05) VALUE ZERO.
+           COPY RCCODE.
+
+       PROCEDURE DIVISION.
+
+       OPEN INPUT TIDTRN-FILE.
+       IF WS-TIDTRN-STATUS NOT = "00"
+           DISPLAY "TIDUPD01: EXCEPTION - TIDTRN-FILE open failed,"
+                   " status " WS-TIDTRN-STATUS
+           MOVE 16 TO RETURN-CODE
+           GOBACK
+       END-IF
+
+       OPEN EXTEND TIDAUD-FILE.
+       IF WS-TIDAUD-STATUS NOT = "00" AND WS-TIDAUD-STATUS NOT = "05"
+           DISPLAY "TIDUPD01: EXCEPTION - TIDAUD-FILE open failed,"
+                   " status " WS-TIDAUD-STATUS
+           MOVE 16 TO RETURN-CODE
+           CLOSE TIDTRN-FILE
+           GOBACK
+       END-IF
+
+       PERFORM 1000-READ-TRANSACTION.
+       PERFORM UNTIL TIDTRN-EOF OR JOB-ABORTED
+           PERFORM 2000-APPLY-TRANSACTION
+           IF NOT JOB-ABORTED
+               PERFORM 1000-READ-TRANSACTION
+           END-IF
+       END-PERFORM.
+
+       CLOSE TIDTRN-FILE.
+       CLOSE TIDAUD-FILE.
+
+       IF JOB-ABORTED
+           DISPLAY "TIDUPD01: job stopped - remaining transactions"
+                   " not applied"
+           MOVE 16 TO RETURN-CODE
+       ELSE
+           IF WS-EXCEPTION-COUNT NOT = ZERO
+               DISPLAY "TIDUPD01: " WS-EXCEPTION-COUNT
+                       " transaction(s) not applied"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+       END-IF.
+
+       GOBACK.
+
+       1000-READ-TRANSACTION.
+           READ TIDTRN-FILE
+               AT END
+                   SET TIDTRN-EOF TO TRUE
+               NOT AT END
+                   MOVE TT-KEY-A TO HV-B
+                   MOVE TT-KEY-C TO HV-D
+                   MOVE TT-KEY-E TO HV-F
+                   MOVE TT-KEY-G TO HV-H
+                   MOVE TT-NEW-X TO HV-Y
+           END-READ.
+
+       2000-APPLY-TRANSACTION.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ROW-COUNT
+                 FROM TIDCA01
+                WHERE a = :HV-B
+                  AND c = :HV-D
+                  AND e = :HV-F
+                  AND g = :HV-H
+           END-EXEC
+
+           CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+           IF NOT RC-SUCCESS
+               DISPLAY "TIDUPD01: EXCEPTION - row count check failed"
+                       " for key " HV-B " " HV-D " " HV-F " " HV-H
+                       " with SQLCODE " SQLCODE
+               DISPLAY "TIDUPD01: job stopped"
+                       " - row count cannot be trusted"
+               SET JOB-ABORTED TO TRUE
+           ELSE
+               IF WS-ROW-COUNT NOT = 1
+                   DISPLAY "TIDUPD01: EXCEPTION - key "
+                           HV-B " " HV-D " " HV-F " " HV-H
+                           " matched " WS-ROW-COUNT
+                           " rows, expected 1"
+                   DISPLAY "TIDUPD01: job stopped - no update applied"
+                   SET JOB-ABORTED TO TRUE
+               ELSE
+                   PERFORM 3000-UPDATE-ROW
+               END-IF
+           END-IF.
+
+       3000-UPDATE-ROW.
+           EXEC SQL
+               SELECT x INTO :HV-OLD-X
+                 FROM TIDCA01
+                WHERE a = :HV-B
+                  AND c = :HV-D
+                  AND e = :HV-F
+                  AND g = :HV-H
+           END-EXEC
+
+           CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+           IF NOT RC-SUCCESS
+               DISPLAY "TIDUPD01: EXCEPTION - pre-update read failed"
+                       " for key " HV-B " " HV-D " " HV-F " " HV-H
+                       " with SQLCODE " SQLCODE
+               DISPLAY "TIDUPD01: transaction skipped"
+                       " - before-image cannot be trusted"
+               ADD 1 TO WS-EXCEPTION-COUNT
+           ELSE
+               EXEC SQL
+                   UPDATE TIDCA01
+                      SET x = :HV-Y
+                    WHERE a = :HV-B
+                      AND c = :HV-D
+                      AND e = :HV-F
+                      AND g = :HV-H
+               END-EXEC
+
+               CALL "RCXLATE" USING "SQLC" SQLCODE STANDARD-RETURN-CODE
+               IF RC-SUCCESS
+                   PERFORM 4000-WRITE-AUDIT-RECORD
+               ELSE
+                   DISPLAY "TIDUPD01: EXCEPTION - update failed for"
+                           " key " HV-B " " HV-D " " HV-F " " HV-H
+                           " with SQLCODE " SQLCODE
+                   DISPLAY "TIDUPD01: audit trail not written"
+                           " - no update was applied"
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               END-IF
+           END-IF.
+
+       4000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           MOVE HV-B         TO AUD-KEY-A
+           MOVE HV-D         TO AUD-KEY-C
+           MOVE HV-F         TO AUD-KEY-E
+           MOVE HV-H         TO AUD-KEY-G
+           MOVE HV-OLD-X     TO AUD-OLD-X
+           MOVE HV-Y         TO AUD-NEW-X
+           WRITE TIDCA01-AUDIT-RECORD
+           IF WS-TIDAUD-STATUS NOT = "00"
+               DISPLAY "TIDUPD01: EXCEPTION - TIDAUD-FILE write"
+                       " failed, status " WS-TIDAUD-STATUS
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       END PROGRAM TIDUPD01.
